@@ -0,0 +1,220 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . ACLTVM100                     *
+      * TYPE OF PROGRAM............: . MAIN PROGRAM (INTERACTIVE)    *
+      * FUNCTION...................: . LIST, ADD AND CORRECT FINFODI *
+      *         .                        TAX-CODE ROWS BY RAC18      *
+      *         .                                                    *
+      * FILES USED.................: . FINFODI  (UPDATE)             *
+      *         .                                                    *
+      *  LAST MODIFICATION DATE.....: 08/08/26 BY DL                 *
+      *  LAST MODIFICATION SUBJECT..: ACLTVM100-BOUCLE NO LONGER     *
+      *                                  BLANKS WK-MESSAGE-LIB BEFORE*
+      *                                  THE MESSAGE FROM THE PRIOR  *
+      *                                  TOUR HAS BEEN DISPLAYED -   *
+      *                                  EVERY ERROR (CREATION,      *
+      *                                  CORRECTION, SEQENR OVERFLOW)*
+      *                                  NOW ACTUALLY REACHES THE    *
+      *                                  SCREEN INSTEAD OF BEING     *
+      *                                  WIPED ON THE WAY BACK TO    *
+      *                                  ACLTVM100-BOUCLE            *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ACLTVM100.
+       AUTHOR.                     SERVICE INFORMATIQUE.
+       DATE-WRITTEN.               08/08/26.
+      *
+       ENVIRONMENT                 DIVISION.
+M16?V  CONFIGURATION               SECTION.
+M16?V  SPECIAL-NAMES.
+M16?V      CRT STATUS              IS  WK-TVM-CRT-STAT.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  FINFODI         ASSIGN TO DATABASE-FINFODI
+                   ORGANIZATION    INDEXED
+                   ACCESS          DYNAMIC
+                   RECORD  KEY     INFCLE
+                   FILE STATUS     WK-FINFODI-STAT.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+      *
+      * FINFODI EST NORMALEMENT UN FICHIER DECRIT EXTERNE (DDS) ;
+      * CE PROGRAMME N'A PAS DE PROGRAMME HOTE POUR LUI FOURNIR CETTE
+      * DESCRIPTION COMME LE FAIT SRLTVA, DONC LA ZONE EST REPRISE ICI
+      * A L'IDENTIQUE DES CHAMPS FDIN-TVA-* DEJA UTILISES PAR SRLTVA.
+      *
+       FD  FINFODI.
+       01  FINFODI-REC.
+           05  INFCLE.
+               10  INF-CLE-RAC18    PIC X(18).
+               10  INF-CLE-SEQENR   PIC X(09).
+           05  INF-MAJ-DATE         PIC 9(08).
+           05  INF-MSG              PIC X(07).
+           05  FDIN-TVA-LIB         PIC X(30).
+           05  FDIN-TVA-TVAT        PIC S9(3)V9(4).
+           05  FDIN-TVA-TVATL       PIC X(10).
+           05  FDIN-TVA-TVAE        PIC 9(08).
+           05  FDIN-TVA-TVAM        PIC S9(3)V9(4).
+           05  FDIN-TVA-TVAML       PIC X(10).
+           05  FDIN-TVA-TVVT        PIC S9(3)V9(4).
+           05  FDIN-TVA-TVVTL       PIC X(10).
+           05  FDIN-TVA-TVVE        PIC 9(08).
+           05  FDIN-TVA-TVVM        PIC S9(3)V9(4).
+           05  FDIN-TVA-TVVML       PIC X(10).
+           05  FDIN-TVA-ACTIF       PIC X(01).
+           05  FDIN-TVA-REGIE       PIC X(05).
+           05  FDIN-TVA-CORRES      PIC X(18).
+M15?V  01  FINFODI-REC-R  REDEFINES  FINFODI-REC.
+M15?V      05  FILLER               PIC X(18).
+M15?V      05  INF-CLE-SEQENR9      PIC 9(09).
+M15?V      05  FILLER               PIC X(153).
+      *
+       WORKING-STORAGE             SECTION.
+       01  WK-FINFODI-STAT          PIC X(02) VALUE SPACE.
+       01  WK-TVM-FIN               PIC X(01) VALUE SPACE.
+           88  TVM-FINI             VALUE "O".
+      *
+      *    1003 IS THE STANDARD FUNCTION-KEY STATUS CODE FOR F3 ; THIS
+      *    IS THE FIRST PROGRAM IN THIS SOURCE TO USE CRT STATUS, SO
+      *    THERE IS NO OTHER IN-HOUSE PROGRAM TO CONFIRM IT AGAINST.
+      *    CHECK IT AGAINST THE TARGET 5250 RUNTIME'S OWN CRT STATUS
+      *    TABLE BEFORE FIRST USE ON A REAL TERMINAL.
+      *
+M16?V  01  WK-TVM-CRT-STAT          PIC 9(04) VALUE ZERO.
+M16?V      88  TVM-KEY-F3           VALUE 1003.
+       01  WK-TVM-RAC               PIC X(18).
+M15?V  01  WK-TVM-CMD               PIC X(01) VALUE SPACE.
+M15?V  01  WK-TVM-SAVE              PIC X(180).
+       COPY WKTABTVA.
+       COPY WKMESSAGE.
+      *
+       SCREEN                      SECTION.
+       01  ECR-TVM-ENTETE.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 30
+                   VALUE "MAINTENANCE DES TAUX DE T.V.A.".
+           05  LINE 02 COLUMN 05  VALUE "CMD (L=LISTE). . . . :".
+           05  LINE 02 COLUMN 28  PIC X(01)  USING WK-TVM-CMD.
+           05  LINE 03 COLUMN 05  VALUE "RAC18 . . . . . . . :".
+           05  LINE 03 COLUMN 28  PIC X(18)  USING WK-TVM-RAC.
+           05  LINE 04 COLUMN 05  VALUE "SEQENR. . . . . . . :".
+           05  LINE 04 COLUMN 28  PIC 9(09)  USING INF-CLE-SEQENR9.
+           05  LINE 06 COLUMN 05  VALUE "LIBELLE . . . . . . :".
+           05  LINE 06 COLUMN 28  PIC X(30)  USING FDIN-TVA-LIB.
+           05  LINE 07 COLUMN 05  VALUE "TAUX T.V.A. / LIB.. :".
+           05  LINE 07 COLUMN 28  PIC ZZ9.9999 USING FDIN-TVA-TVAT.
+           05  LINE 07 COLUMN 40  PIC X(10)  USING FDIN-TVA-TVATL.
+           05  LINE 08 COLUMN 05  VALUE "DATE EFFET T.V.A. . :".
+           05  LINE 08 COLUMN 28  PIC 9(08)  USING FDIN-TVA-TVAE.
+           05  LINE 09 COLUMN 05  VALUE "TAUX T.V.V. / LIB.. :".
+           05  LINE 09 COLUMN 28  PIC ZZ9.9999 USING FDIN-TVA-TVVT.
+           05  LINE 09 COLUMN 40  PIC X(10)  USING FDIN-TVA-TVVTL.
+           05  LINE 10 COLUMN 05  VALUE "DATE EFFET T.V.V. . :".
+           05  LINE 10 COLUMN 28  PIC 9(08)  USING FDIN-TVA-TVVE.
+           05  LINE 11 COLUMN 05  VALUE "ACTIF (O/N) . . . . :".
+           05  LINE 11 COLUMN 28  PIC X(01)  USING FDIN-TVA-ACTIF.
+           05  LINE 12 COLUMN 05  VALUE "REGIE . . . . . . . :".
+           05  LINE 12 COLUMN 28  PIC X(05)  USING FDIN-TVA-REGIE.
+           05  LINE 13 COLUMN 05  VALUE "CORRESPONDANCE. . . :".
+           05  LINE 13 COLUMN 28  PIC X(18)  USING FDIN-TVA-CORRES.
+           05  LINE 20 COLUMN 05
+                   VALUE "F3=FIN  L EN CMD=LISTE  ENTER=VALIDER/CREER".
+           05  LINE 22 COLUMN 05  PIC X(40) USING WK-MESSAGE-LIB.
+      *
+       PROCEDURE                   DIVISION.
+       ACLTVM100-DEBUT.
+           OPEN I-O                FINFODI.
+       ACLTVM100-BOUCLE.
+M17?V      MOVE SPACE               TO  WK-TVM-RAC  WK-TVM-CMD.
+           MOVE SPACE                TO  FINFODI-REC.
+           MOVE ZERO                TO  INF-CLE-SEQENR9.
+           DISPLAY ECR-TVM-ENTETE.
+           ACCEPT  ECR-TVM-ENTETE.
+M16?V      IF TVM-KEY-F3 MOVE "O" TO WK-TVM-FIN.
+           IF TVM-FINI GO TO ACLTVM100-FIN.
+      *
+      *    LE MESSAGE (LE CAS ECHEANT) VIENT D'ETRE AFFICHE PAR LE
+      *    DISPLAY CI-DESSUS ; ON LE BLANCHIT MAINTENANT, APRES L'AVOIR
+      *    MONTRE, POUR NE PAS LE FAIRE REAPPARAITRE AU TOUR SUIVANT SI
+      *    CE TOUR-CI NE PRODUIT PAS DE NOUVELLE ERREUR.
+      *
+M17?V      MOVE SPACE               TO  WK-MESSAGE-LIB.
+M15?V      IF WK-TVM-CMD = "L"
+M15?V           PERFORM  ACLTVM100-LISTE
+M15?V                    THRU ACLTVM100-LISTE-EXIT
+M16?V           IF TVM-FINI GO TO ACLTVM100-FIN
+M15?V           GO TO ACLTVM100-BOUCLE.
+      *
+      *    LES BORNES SEQENR/NBPST SONT LES MEMES QUE CELLES
+      *    CONTROLEES PAR SRLTVA (SRL-LECT-TVA).
+      *
+           IF INF-CLE-SEQENR9 NOT < WK-TVA-NBPST
+                   MOVE "TAILLE TABLE T.V.A. INSUFFISANTE"
+                        TO WK-MESSAGE-LIB
+                   GO TO ACLTVM100-BOUCLE.
+           MOVE WK-TVM-RAC          TO  INF-CLE-RAC18.
+           MOVE INF-CLE-SEQENR9     TO  INF-CLE-SEQENR.
+M15?V      MOVE FINFODI-REC         TO  WK-TVM-SAVE.
+           READ FINFODI KEY IS INFCLE
+                   INVALID KEY
+                        PERFORM  ACLTVM100-CREATION
+                                 THRU ACLTVM100-CREATION-EXIT
+                   NOT INVALID KEY
+                        PERFORM  ACLTVM100-CORRECTION
+                                 THRU ACLTVM100-CORRECTION-EXIT.
+           GO TO ACLTVM100-BOUCLE.
+      *
+      *    LE READ CI-DESSUS LAISSE FINFODI-REC DANS UN ETAT NON
+      *    DEFINI APRES UN INVALID KEY ; ON REAPPLIQUE LA SAISIE
+      *    ECRAN (WK-TVM-SAVE) AVANT LE WRITE POUR CREER LA BONNE
+      *    LIGNE (MEME PRINCIPE QUE ACLTVM100-CORRECTION CI-DESSOUS).
+      *
+       ACLTVM100-CREATION.
+M16?V      MOVE WK-TVM-SAVE         TO  FINFODI-REC.
+           WRITE FINFODI-REC INVALID KEY
+                MOVE "ERREUR CREATION F-INFODI" TO WK-MESSAGE-LIB.
+       ACLTVM100-CREATION-EXIT.
+           EXIT.
+      *
+      *    LE READ CI-DESSUS A ECRASE FINFODI-REC AVEC LES ANCIENNES
+      *    VALEURS DISQUE ; ON REAPPLIQUE LA SAISIE ECRAN (WK-TVM-
+      *    SAVE) AVANT LE REWRITE POUR QUE LA CORRECTION SOIT REELLE.
+      *
+       ACLTVM100-CORRECTION.
+M15?V      MOVE WK-TVM-SAVE         TO  FINFODI-REC.
+           REWRITE FINFODI-REC INVALID KEY
+                MOVE "ERREUR MISE A JOUR F-INFODI" TO WK-MESSAGE-LIB.
+       ACLTVM100-CORRECTION-EXIT.
+           EXIT.
+      *
+      *    CONSULTATION (LISTE) DES ENREGISTREMENTS FINFODI DU RAC18
+      *    SAISI, DU PREMIER SEQENR AU DERNIER (LECTURE SEULE : LES
+      *    ZONES MODIFIEES A L'ECRAN NE SONT PAS SAUVEGARDEES ICI).
+      *
+       ACLTVM100-LISTE.
+           MOVE WK-TVM-RAC          TO  INF-CLE-RAC18.
+           MOVE ZERO                TO  INF-CLE-SEQENR9.
+           MOVE INF-CLE-SEQENR9     TO  INF-CLE-SEQENR.
+           START FINFODI KEY NOT < INFCLE INVALID KEY
+                MOVE "AUCUN ENREGISTREMENT POUR CE RAC18"
+                     TO WK-MESSAGE-LIB
+                GO TO ACLTVM100-LISTE-EXIT.
+       ACLTVM100-LISTE-LECT.
+           READ FINFODI NEXT END GO TO ACLTVM100-LISTE-EXIT.
+           IF INF-CLE-RAC18 NOT = WK-TVM-RAC
+                GO TO ACLTVM100-LISTE-EXIT.
+           MOVE "MODE LISTE - LECTURE SEULE" TO WK-MESSAGE-LIB.
+           DISPLAY ECR-TVM-ENTETE.
+           ACCEPT  ECR-TVM-ENTETE.
+M16?V      IF TVM-KEY-F3 MOVE "O" TO WK-TVM-FIN.
+           IF TVM-FINI GO TO ACLTVM100-LISTE-EXIT.
+           GO TO ACLTVM100-LISTE-LECT.
+       ACLTVM100-LISTE-EXIT.
+           EXIT.
+      *
+       ACLTVM100-FIN.
+           CLOSE                    FINFODI.
+           STOP RUN.
+      *
