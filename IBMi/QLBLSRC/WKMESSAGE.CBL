@@ -25,21 +25,90 @@
       *         . WK-MESSAGE-NO    7  NUMEROS DE MESSAGES            *
       *         . WK-MESSAGE-LIB 121  VARIABLES DE SUBSTITUTION      *
       *         . WK-MESSAGE-REP 128  SPACE OU "*INQ"                *
+      *         . WK-MESSAGE-DEFACT 1 ACTION PAR DEFAUT SI PAS DE    *
+      *         .                     REPONSE DANS LA FENETRE BATCH  *
+      *         .                     "C"=CONTINUER (DEFAUT)         *
+      *         .                     "A"=ABANDONNER   "R"=REESSAYER *
+      *         . WK-MESSAGE-SEV    1 GRAVITE  SPACE OU "F"=FATALE   *
+      *         .                     (DEFAUT)   "W"=AVERTISSEMENT   *
       * PARAMETRE(S) EN SORTIE.....: .                               *
-      *         . WK-MESSAGE-REP 128  REPONSE                        *
+      *         . WK-MESSAGE-REP 128  REPONSE : 1ER CARACTERE =      *
+      *         .                     "C"/"A"/"R", SPACE SI PAS DE   *
+      *         .                     REPONSE RECUE (ACLMG100)       *
+      *                                                              *
+      *  LAST MODIFICATION DATE.....: 08/08/26 BY DL                 *
+      *  LAST MODIFICATION SUBJECT..: ADDED WK-MESSAGE-LRC SO A      *
+      *                                  FAILED WRITE TO THE         *
+      *                                  PERSISTENT MESSAGE LOG      *
+      *                                  (ACLMSL100) CAN BE          *
+      *                                  DETECTED, AND WK-MESSAGE-   *
+      *                                  NBSKIP-RPT SO THE SKIPPED-  *
+      *                                  MESSAGE COUNT IS ONLY       *
+      *                                  PRINTED ONCE PER JOB STEP   *
       *                                                              *
       ****************************************************************
        01  WK-MESSAGE VALUE SPACE.
            10      WK-MESSAGE-NO        PIC X(7).
            10      WK-MESSAGE-LIB       PIC X(121).
-           10      WK-MESSAGE-REP       PIC X(128).
+           10      WK-MESSAGE-REP.
+               15  WK-MESSAGE-REP-COD   PIC X(1).
+                   88  WK-MSGREP-CONTINUE   VALUE "C" SPACE.
+                   88  WK-MSGREP-ABANDON    VALUE "A".
+                   88  WK-MSGREP-RETRY      VALUE "R".
+               15  FILLER               PIC X(127).
+           10      WK-MESSAGE-DEFACT    PIC X(1) VALUE "C".
+               88  WK-MSGDEF-CONTINUE   VALUE "C" SPACE.
+               88  WK-MSGDEF-ABANDON    VALUE "A".
+               88  WK-MSGDEF-RETRY      VALUE "R".
+           10      WK-MESSAGE-SEV       PIC X(1).
+               88  WK-MSGSEV-FATALE     VALUE "F" SPACE.
+               88  WK-MSGSEV-AVERT      VALUE "W".
+       01  WK-MESSAGE-NBSKIP            PIC 9(05) VALUE ZERO.
+M17?V  01  WK-MESSAGE-NBSKIP-RPT        PIC X(01) VALUE SPACE.
+M17?V      88  WK-MSGNBSKIP-DEJA-RPT    VALUE "O".
+M16?V  01  WK-MESSAGE-INQSAV            PIC X(01) VALUE SPACE.
+M16?V      88  WK-MSGINQ-DEMANDE        VALUE "O".
+      ****************************************************************
+      * FONCTION...................: . NOM DU JOB POUR LE JOURNAL    *
+      *         .                       DES MESSAGES BATCH           *
+      *         .  LE PROGRAMME APPELANT PEUT LE RENSEIGNER UNE      *
+      *         .    FOIS EN DEBUT DE JOB ; SINON RESTE A BLANC.     *
+      ****************************************************************
+       01  WK-MESSAGE-LOG.
+           05  WK-MESSAGE-LOG-JOB       PIC X(10) VALUE SPACE.
+      ****************************************************************
+      * FONCTION...................: . PARAMETRES DU JOURNAL DES     *
+      *         .                       MESSAGES BATCH               *
+      *         .                       (CALL "ACLMSL100")           *
+      ****************************************************************
+       01  WK-MESSAGE-LPARM.
+           05  WK-MESSAGE-LNO           PIC X(7).
+           05  WK-MESSAGE-LLIB          PIC X(121).
+           05  WK-MESSAGE-LJOB          PIC X(10).
+M17?V      05  WK-MESSAGE-LRC           PIC X(01).
+M17?V          88  WK-MESSAGE-LRC-OK    VALUE "0".
+M17?V          88  WK-MESSAGE-LRC-ERR   VALUE "9".
       ****************************************************************
       * FONCTION...................: . TABLES DES MESSAGES PROGRAMME *
       ****************************************************************
+M15?V  01  WK-TMSG-NBPST                PIC 9(03) VALUE 010.
        01  WK-TABLMSG.
-           05      FILLER               PIC X(128) VALUE SPACE.
+M16?V      05      FILLER               PIC X(1290) VALUE SPACE.
        01  WK-RTABLMSG  REDEFINES  WK-TABLMSG.
-           05      WK-TMSG-PST          OCCURS    1 INDEXED BY IN-TMSG.
+M15?V      05      WK-TMSG-PST          OCCURS    10 INDEXED BY IN-TMSG.
                10  WK-TMSG-NO           PIC X(7).
                10  WK-TMSG-LIB          PIC X(121).
+M16?V          10  WK-TMSG-RPT          PIC X(1).
+M16?V              88  WK-TMSG-DEJA-RPT     VALUE "O".
+      ****************************************************************
+      * FONCTION...................: . PARAMETRES DE L'ETAT RECAP    *
+      *         .                       DES MESSAGES UTILISES        *
+      *         .                       (CALL "ACLTMS100")           *
+      ****************************************************************
+M14?V  01  WK-TMSG-MPARM.
+M14?V      05  WK-TMSG-MNO              PIC X(7).
+M14?V      05  WK-TMSG-MLIB             PIC X(121).
+M16?V      05  WK-TMSG-MRC              PIC X(01).
+M16?V          88  WK-TMSG-MRC-OK       VALUE "0".
+M16?V          88  WK-TMSG-MRC-ERR      VALUE "9".
       *
