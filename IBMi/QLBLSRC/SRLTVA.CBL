@@ -6,12 +6,37 @@
       * OTHER COPIES REQUITRED.....: . IN WORKING WKTABTVA           *
       *         .                                 WKMESSAGE          *
       *                                                              *
-      *  LAST MODIFICATION DATE.....: 05/06/97 BY JNF                *
-      *  LAST MODIFICATION SUBJECT..: CORRESPONDANCE TAX CODE FOR    *
-      *                                  TWO SITES                   *
+      *  LAST MODIFICATION DATE.....: 08/08/26 BY DL                 *
+      *  LAST MODIFICATION SUBJECT..: THE FULL-LOAD CLEAR OF WK-TVA- *
+      *                                  TABLE NOW SPACES IT OUT     *
+      *                                  (INSTEAD OF INITIALIZE,     *
+      *                                  WHICH ZERO-FILLS THE        *
+      *                                  NUMERIC SUB-ITEMS AND SO    *
+      *                                  BROKE THE "TABLE VIDE"      *
+      *                                  TEST), SRL-TVA-RECAP/       *
+      *                                  -EXTRACT NOW START FROM THE *
+      *                                  CHECKPOINT ON A RESTART     *
+      *                                  INSTEAD OF FROM SLOT 1, AND *
+      *                                  SRL-TVA-MSGSUM NOW PRINTS   *
+      *                                  THE SKIPPED-MESSAGE COUNT   *
+      *                                  ONCE AT END OF JOB          *
       *                                                              *
       ****************************************************************
        SRL-TVA.
+M10?V      IF WK-TVA-RAC = WK-TVA-DERRAC AND WK-TVA-REPRISE = ZERO
+M10?V           GO TO SRL-TVA-END.
+M16?V      MOVE WK-TVA-REPRISE     TO  WK-TVA-REPRISE-SAV.
+M15?V      IF WK-TVA-REPRISE = ZERO
+M17?V           MOVE SPACE           TO  WK-TVA-TABLE
+M15?V      ELSE
+M15?V           STRING "REPRISE TVA A PARTIR DE SEQENR :"
+M15?V                  WK-TVA-REPRISE
+M15?V                  DELIMITED BY  SIZE   INTO  WK-MESSAGE-LIB
+M15?V           MOVE   SPACE         TO  WK-MESSAGE-REP
+M15?V           PERFORM AFF-MESSAGE  THRU AFF-MESSAGE-EXIT.
+M03?V      PERFORM SRL-TVA-CTRL  THRU  SRL-TVA-CTRL-EXIT.
+M09?V      IF WK-TVA-REPRISE NOT = ZERO
+M09?V           MOVE WK-TVA-REPRISE  TO  WK-TVA-CLE-SEQ.
            MOVE WK-TVA-CLE  TO INFCLE.
            START   FINFODI  KEY   >    INFCLE    INVALID   KEY
                    STRING "ERREUR LECTURE F-INFODI CLE :"  INFCLE
@@ -21,17 +46,33 @@
            READ    FINFODI  NEXT  END  GO SRL-TVA-F.
            IF INF-CLE-RAC18 NOT = WK-TVA-RAC GO SRL-TVA-F.
            IF INF-CLE-SEQENR NOT NUMERIC
-                MOVE "CODE TVA INVALIDE" TO WK-MESSAGE-LIB
-                GO   TILT.
+M04?V           MOVE "CODE TVA INVALIDE" TO WK-MESSAGE-LIB
+M04?V           MOVE "W"              TO WK-MESSAGE-SEV
+M04?V           MOVE SPACE            TO WK-MESSAGE-REP
+M04?V           PERFORM TILT          THRU TILT-EXIT
+M04?V           GO SRL-LECT-TVA.
            IF INF-CLE-SEQENR9 NOT < WK-TVA-NBPST
                 MOVE "TAILLE TABLE T.V.A. INSUFFISANTE"
                      TO WK-MESSAGE-LIB
-                GO   TILT.
+M15?V           MOVE "F"              TO WK-MESSAGE-SEV
+M15?V           MOVE SPACE            TO WK-MESSAGE-REP
+M15?V           PERFORM TILT          THRU TILT-EXIT
+M15?V           GO SRL-LECT-TVA.
            SET IN-TVA TO 1
            SET IN-TVA UP BY INF-CLE-SEQENR9.
            IF FDIN-TVA-LIB = SPACE
                 STRING "CODE TVA " INF-CLE-SEQENR
-                       DELIMITED BY SIZE INTO FDIN-TVA-LIB.
+                       DELIMITED BY SIZE INTO FDIN-TVA-LIB
+M05?V           MOVE WK-TVA-RAC       TO  WK-TVA-ERAC
+M05?V           MOVE INF-CLE-SEQENR9  TO  WK-TVA-ESEQ
+M05?V           MOVE FDIN-TVA-LIB     TO  WK-TVA-ELIB
+M05?V           CALL "ACLTVE100"      USING  WK-TVA-EPARM
+M16?V           IF WK-TVA-ERC-ERR
+M16?V                STRING "ERREUR ETAT CODE TVA GENERE CLE :" INFCLE
+M16?V                       DELIMITED BY SIZE INTO WK-MESSAGE-LIB
+M16?V                MOVE   SPACE      TO  WK-MESSAGE-REP
+M16?V                PERFORM AFF-MESSAGE THRU AFF-MESSAGE-EXIT
+M16?V           END-IF.
            MOVE FDIN-TVA-LIB       TO WK-TVA-LIB   (IN-TVA).
            MOVE FDIN-TVA-TVAT      TO WK-TVA-TVAT  (IN-TVA).
            MOVE FDIN-TVA-TVATL     TO WK-TVA-TVATL (IN-TVA).
@@ -46,14 +87,50 @@
            MOVE FDIN-TVA-ACTIF     TO WK-TVA-ACTIF (IN-TVA).
            MOVE FDIN-TVA-REGIE     TO WK-TVA-REGIE (IN-TVA).
            MOVE FDIN-TVA-CORRES    TO WK-TVA-CORRES (IN-TVA).
+M06?V      MOVE ZERO               TO WK-TVA-CORRES-NBSITE (IN-TVA).
+M06?V      IF FDIN-TVA-CORRES NOT = SPACE
+M06?V           MOVE FDIN-TVA-CORRES TO WK-TVA-CORRES-TAB (IN-TVA, 1)
+M06?V           MOVE 1               TO WK-TVA-CORRES-NBSITE (IN-TVA).
+      *    FINFODI CARRIES ONLY ONE CORRESPONDENCE FIELD TODAY; WHEN
+      *    THE MASTER FILE IS EXTENDED WITH FDIN-TVA-CORRES2 THROUGH
+      *    -CORRES5, LOAD THEM INTO WK-TVA-CORRES-TAB(IN-TVA,2) THRU
+      *    (IN-TVA,5) HERE THE SAME WAY, BUMPING WK-TVA-CORRES-NBSITE.
+M11?V      IF WK-TVA-DATJOUR NOT = ZERO
+M11?V        AND (FDIN-TVA-TVAE > WK-TVA-DATJOUR
+M11?V         OR  FDIN-TVA-TVVE > WK-TVA-DATJOUR)
+M11?V           MOVE "N"            TO WK-TVA-ACTIF (IN-TVA)
+M11?V           MOVE "D"            TO WK-TVA-TP    (IN-TVA).
+M13?V      MOVE ZERO               TO WK-TVA-XTYPE-NB (IN-TVA).
+      *    FINFODI CARRIES ONLY THE TVA/TVV PAIR TODAY; WHEN A THIRD
+      *    TAX TYPE (E.G. AN ECO-TAX) IS ADDED TO THE MASTER FILE,
+      *    LOAD IT INTO WK-TVA-XTYPE(IN-TVA,1) HERE THE SAME WAY THE
+      *    TVA/TVV FIELDS ARE LOADED ABOVE, BUMPING WK-TVA-XTYPE-NB.
 M01?V      MOVE INF-MAJ-DATE       TO WK-TVA-DATE.
            MOVE INF-MSG            TO WK-TVA-NMSG.
+M02?V      MOVE INFCLE             TO WK-TVA-HCLE.
+M02?V      MOVE FDIN-TVA-TVAT      TO WK-TVA-HTVAT.
+M02?V      MOVE FDIN-TVA-TVATL     TO WK-TVA-HTVATL.
+M02?V      MOVE FDIN-TVA-TVVT      TO WK-TVA-HTVVT.
+M02?V      MOVE FDIN-TVA-TVVTL     TO WK-TVA-HTVVTL.
+M02?V      MOVE INF-MAJ-DATE       TO WK-TVA-HMAJDATE.
+M02?V      CALL "ACLTVH100"        USING WK-TVA-HPARM.
+M15?V      IF WK-TVA-HRC-ERR
+M15?V           STRING "ERREUR HISTORIQUE T.V.A. CLE :" INFCLE
+M15?V                  DELIMITED BY  SIZE   INTO  WK-MESSAGE-LIB
+M15?V           MOVE   SPACE         TO  WK-MESSAGE-REP
+M15?V           PERFORM AFF-MESSAGE  THRU AFF-MESSAGE-EXIT.
+M09?V      MOVE INF-CLE-SEQENR9    TO WK-TVA-REPRISE.
            GO SRL-LECT-TVA.
        SRL-TVA-F.
 M01?V      IF      WK-TVA-TABLE     =   SPACE
                    MOVE "ERREUR INFODI ... TABLE TVA  VIDE"
                              TO         WK-MESSAGE-LIB
-                             GO         TILT.
+M15?V                MOVE   "F"         TO  WK-MESSAGE-SEV
+M15?V                MOVE   SPACE       TO  WK-MESSAGE-REP
+M15?V                PERFORM            TILT  THRU  TILT-EXIT.
+M16?V      IF WK-TVA-REPRISE-SAV = ZERO
+M10?V           MOVE WK-TVA-RAC    TO  WK-TVA-DERRAC.
+M15?V      MOVE ZERO               TO  WK-TVA-REPRISE.
            SET IN-TVA TO 1.
        SRL-TVA-CONSTIT.
            IF WK-TVA-TP (IN-TVA) NOT = SPACE
@@ -68,5 +145,131 @@ M01?V      IF      WK-TVA-TABLE     =   SPACE
                    WHEN     WK-TVA-NMSG   =     WK-TMSG-NO (IN-TMSG)
                       MOVE WK-TVA-VMSG TO WK-TMSG-LIB(IN-TMSG).
        SRL-TVA-FIN.
+M04?V      PERFORM SRL-TVA-RECAP  THRU  SRL-TVA-RECAP-EXIT.
+M07?V      PERFORM SRL-TVA-EXTRACT THRU SRL-TVA-EXTRACT-EXIT.
+M14?V      PERFORM SRL-TVA-MSGSUM THRU SRL-TVA-MSGSUM-EXIT.
            EXIT.
        SRL-TVA-END.
+M03?V  SRL-TVA-CTRL.
+M03?V      MOVE ZERO               TO  WK-TVA-NBLU.
+M03?V      MOVE WK-TVA-CLE         TO  INFCLE.
+M03?V      START FINFODI KEY > INFCLE INVALID KEY
+M03?V              GO TO SRL-TVA-CTRL-EXIT.
+M03?V  SRL-TVA-CTRL-LECT.
+M03?V      READ FINFODI NEXT END GO SRL-TVA-CTRL-EXIT.
+M03?V      IF INF-CLE-RAC18 NOT = WK-TVA-RAC GO SRL-TVA-CTRL-EXIT.
+M03?V      ADD 1                   TO  WK-TVA-NBLU.
+M03?V      GO SRL-TVA-CTRL-LECT.
+M03?V  SRL-TVA-CTRL-EXIT.
+M03?V      IF WK-TVA-NBLU NOT < WK-TVA-NBPST - WK-TVA-SEUIL
+M03?V              STRING "TABLE T.V.A. PRES SATURATION - RAC :"
+M03?V                     WK-TVA-RAC
+M03?V                     DELIMITED BY SIZE INTO WK-MESSAGE-LIB
+M03?V              MOVE SPACE      TO  WK-MESSAGE-REP
+M03?V              PERFORM AFF-MESSAGE THRU AFF-MESSAGE-EXIT.
+M03?V      EXIT.
+      *
+      * ETAT DE RAPPROCHEMENT DE LA TABLE T.V.A. APRES CHARGEMENT
+      *
+M04?V  SRL-TVA-RECAP.
+M04?V      IF WK-TVA-TABLE = SPACE GO TO SRL-TVA-RECAP-EXIT.
+M17?V      IF WK-TVA-REPRISE-SAV NOT = ZERO
+M17?V           SET IN-TVA TO WK-TVA-REPRISE-SAV
+M17?V           SET IN-TVA UP BY 1
+M17?V      ELSE
+M17?V           SET IN-TVA TO 1.
+M04?V  SRL-TVA-RECAP-LIGNE.
+M04?V      IF WK-TVA-LIB (IN-TVA) NOT = SPACE
+M04?V              MOVE WK-TVA-RAC      TO  WK-TVA-RCLE-RAC
+M04?V              SET  WK-TVA-RCLE-SEQ TO  IN-TVA
+M04?V              MOVE WK-TVA-LIB    (IN-TVA)  TO  WK-TVA-RLIB
+M04?V              MOVE WK-TVA-TVAT   (IN-TVA)  TO  WK-TVA-RTVAT
+M04?V              MOVE WK-TVA-TVATL  (IN-TVA)  TO  WK-TVA-RTVATL
+M04?V              MOVE WK-TVA-TVVT   (IN-TVA)  TO  WK-TVA-RTVVT
+M04?V              MOVE WK-TVA-TVVTL  (IN-TVA)  TO  WK-TVA-RTVVTL
+M04?V              MOVE WK-TVA-ACTIF  (IN-TVA)  TO  WK-TVA-RACTIF
+M04?V              MOVE WK-TVA-CORRES (IN-TVA)  TO  WK-TVA-RCORRES
+M16?V              MOVE WK-TVA-CORRES-NBSITE (IN-TVA)
+M16?V                                        TO  WK-TVA-RNBSITE
+M16?V              MOVE WK-TVA-XTYPE-NB (IN-TVA) TO  WK-TVA-RXTYPE-NB
+M16?V              MOVE WK-TVA-XTYPE-LIB  (IN-TVA, 1)
+M16?V                                        TO  WK-TVA-RXTYPE1-LIB
+M16?V              MOVE WK-TVA-XTYPE-TAUX (IN-TVA, 1)
+M16?V                                        TO  WK-TVA-RXTYPE1-TAUX
+M04?V              CALL "ACLTVR100"  USING  WK-TVA-RPARM
+M16?V              IF WK-TVA-RRC-ERR
+M16?V                   STRING "ERREUR ETAT RAPPROCHEMENT T.V.A. RAC :"
+M16?V                          WK-TVA-RAC
+M16?V                          DELIMITED BY SIZE INTO WK-MESSAGE-LIB
+M16?V                   MOVE   SPACE       TO  WK-MESSAGE-REP
+M16?V                   PERFORM AFF-MESSAGE THRU AFF-MESSAGE-EXIT
+M16?V              END-IF.
+M04?V      IF IN-TVA < WK-TVA-NBPST SET IN-TVA UP BY 1
+M04?V                               GO SRL-TVA-RECAP-LIGNE.
+M04?V  SRL-TVA-RECAP-EXIT.
+M04?V      EXIT.
+      *
+      * EXTRAIT DES TAUX ACTIFS POUR LE DEPOT FISCAL
+      *
+M07?V  SRL-TVA-EXTRACT.
+M07?V      IF WK-TVA-TABLE = SPACE GO TO SRL-TVA-EXTRACT-EXIT.
+M17?V      IF WK-TVA-REPRISE-SAV NOT = ZERO
+M17?V           SET IN-TVA TO WK-TVA-REPRISE-SAV
+M17?V           SET IN-TVA UP BY 1
+M17?V      ELSE
+M17?V           SET IN-TVA TO 1.
+M07?V  SRL-TVA-EXTRACT-LIGNE.
+M07?V      IF TVA-EST-ACTIF (IN-TVA)
+M07?V              MOVE WK-TVA-RAC       TO  WK-TVA-XRAC
+M07?V              SET  WK-TVA-XSEQ      TO  IN-TVA
+M07?V              MOVE WK-TVA-LIB   (IN-TVA)  TO  WK-TVA-XLIB
+M07?V              MOVE WK-TVA-TVAT  (IN-TVA)  TO  WK-TVA-XTVAT
+M07?V              MOVE WK-TVA-TVATL (IN-TVA)  TO  WK-TVA-XTVATL
+M07?V              MOVE WK-TVA-TVAE  (IN-TVA)  TO  WK-TVA-XTVAE
+M07?V              MOVE WK-TVA-TVVT  (IN-TVA)  TO  WK-TVA-XTVVT
+M07?V              MOVE WK-TVA-TVVTL (IN-TVA)  TO  WK-TVA-XTVVTL
+M07?V              MOVE WK-TVA-TVVE  (IN-TVA)  TO  WK-TVA-XTVVE
+M07?V              MOVE WK-TVA-ACTIF (IN-TVA)  TO  WK-TVA-XACTIF
+M07?V              CALL "ACLTVX100"  USING  WK-TVA-XPARM
+M16?V              IF WK-TVA-XRC-ERR
+M16?V                   STRING "ERREUR EXTRAIT T.V.A. RAC :" WK-TVA-RAC
+M16?V                          DELIMITED BY SIZE INTO WK-MESSAGE-LIB
+M16?V                   MOVE   SPACE      TO  WK-MESSAGE-REP
+M16?V                   PERFORM AFF-MESSAGE THRU AFF-MESSAGE-EXIT
+M16?V              END-IF.
+M07?V      IF IN-TVA < WK-TVA-NBPST SET IN-TVA UP BY 1
+M07?V                               GO SRL-TVA-EXTRACT-LIGNE.
+M07?V  SRL-TVA-EXTRACT-EXIT.
+M07?V      EXIT.
+      *
+      * RECAPITULATIF DES MESSAGES WK-TMSG-PST UTILISES DANS LE RUN
+      *
+M14?V  SRL-TVA-MSGSUM.
+M14?V      SET IN-TMSG TO 1.
+M14?V  SRL-TVA-MSGSUM-LIGNE.
+M16?V      IF WK-TMSG-LIB (IN-TMSG) NOT = SPACE
+M16?V         AND NOT WK-TMSG-DEJA-RPT (IN-TMSG)
+M14?V              MOVE WK-TMSG-NO  (IN-TMSG)  TO  WK-TMSG-MNO
+M14?V              MOVE WK-TMSG-LIB (IN-TMSG)  TO  WK-TMSG-MLIB
+M14?V              CALL "ACLTMS100"  USING  WK-TMSG-MPARM
+M16?V              MOVE "O"          TO  WK-TMSG-RPT (IN-TMSG)
+M16?V              IF WK-TMSG-MRC-ERR
+M16?V                   STRING "ERREUR ETAT RECAP MESSAGES NO :"
+M16?V                          WK-TMSG-NO (IN-TMSG)
+M16?V                          DELIMITED BY SIZE INTO WK-MESSAGE-LIB
+M16?V                   MOVE   SPACE      TO  WK-MESSAGE-REP
+M16?V                   PERFORM AFF-MESSAGE THRU AFF-MESSAGE-EXIT
+M16?V              END-IF.
+M14?V      IF IN-TMSG < WK-TMSG-NBPST SET IN-TMSG UP BY 1
+M14?V                                 GO SRL-TVA-MSGSUM-LIGNE.
+M17?V      IF WK-MESSAGE-NBSKIP NOT = ZERO
+M17?V         AND NOT WK-MSGNBSKIP-DEJA-RPT
+M17?V              STRING "NOMBRE DE MESSAGES BATCH IGNORES (SKIP) :"
+M17?V                     WK-MESSAGE-NBSKIP
+M17?V                     DELIMITED BY SIZE INTO WK-MESSAGE-LIB
+M17?V              MOVE   SPACE           TO  WK-MESSAGE-REP
+M17?V              PERFORM AFF-MESSAGE    THRU AFF-MESSAGE-EXIT
+M17?V              SET    WK-MSGNBSKIP-DEJA-RPT TO TRUE
+M17?V      END-IF.
+M14?V  SRL-TVA-MSGSUM-EXIT.
+M14?V      EXIT.
