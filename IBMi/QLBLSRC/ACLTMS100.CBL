@@ -0,0 +1,65 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . ACLTMS100                     *
+      * TYPE OF PROGRAM............: . CALLED SUB-PROGRAM            *
+      * FUNCTION...................: . SPOOL ONE LINE OF THE END OF  *
+      *         .                        JOB WK-TMSG-PST MESSAGE     *
+      *         .                        USAGE SUMMARY REPORT        *
+      *         .                                                    *
+      * CALLED FROM................: . SRLTVA (SRL-TVA-MSGSUM)       *
+      * INPUT PARAMETER............: . WK-TMSG-MPARM   (WKMESSAGE)   *
+      *         .                                                    *
+      *  LAST MODIFICATION DATE.....: 08/08/26 BY DL                 *
+      *  LAST MODIFICATION SUBJECT..: WK-TMSR-STAT NOW CHECKED AFTER *
+      *                                  OPEN AND WRITE AND REPORTED *
+      *                                  TO THE CALLER VIA WK-TMSG-  *
+      *                                  MRC                        *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ACLTMS100.
+       AUTHOR.                     SERVICE INFORMATIQUE.
+       DATE-WRITTEN.               08/08/26.
+      *
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTMSRECA        ASSIGN TO PRINTER-QTMSRECA
+                   FILE STATUS     WK-TMSR-STAT.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTMSRECA                RECORDING MODE F.
+       01  QTMSRECA-LIGNE          PIC X(132).
+      *
+       WORKING-STORAGE             SECTION.
+       01  WK-TMSR-STAT             PIC X(02) VALUE SPACE.
+       01  WK-TMSR-OUVERT           PIC X(01) VALUE "N".
+           88  TMSR-EST-OUVERT      VALUE "O".
+       01  WK-TMSR-LIGNE.
+           05  FILLER               PIC X(01)  VALUE SPACE.
+           05  TMSR-NO              PIC X(07).
+           05  FILLER               PIC X(02)  VALUE SPACE.
+           05  TMSR-LIB             PIC X(121).
+      *
+       LINKAGE                     SECTION.
+       COPY WKMESSAGE.
+      *
+       PROCEDURE                   DIVISION  USING  WK-TMSG-MPARM.
+       ACLTMS100-DEBUT.
+M16?V      MOVE  "0"               TO  WK-TMSG-MRC.
+           IF NOT TMSR-EST-OUVERT
+                OPEN OUTPUT        QTMSRECA
+M16?V           IF WK-TMSR-STAT NOT = "00"
+M16?V                MOVE "9"      TO  WK-TMSG-MRC
+M16?V                GOBACK
+M16?V           END-IF
+                MOVE "O"           TO  WK-TMSR-OUVERT.
+           MOVE  SPACE             TO  WK-TMSR-LIGNE.
+           MOVE  WK-TMSG-MNO       TO  TMSR-NO.
+           MOVE  WK-TMSG-MLIB      TO  TMSR-LIB.
+           WRITE QTMSRECA-LIGNE    FROM  WK-TMSR-LIGNE.
+M16?V      IF WK-TMSR-STAT NOT = "00"
+M16?V           MOVE "9"           TO  WK-TMSG-MRC.
+           GOBACK.
+      *
