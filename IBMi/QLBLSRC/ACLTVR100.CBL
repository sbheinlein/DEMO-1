@@ -0,0 +1,90 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . ACLTVR100                     *
+      * TYPE OF PROGRAM............: . CALLED SUB-PROGRAM            *
+      * FUNCTION...................: . SPOOL ONE LINE OF THE T.V.A.  *
+      *         .                        TABLE RECONCILIATION REPORT *
+      *         .                                                    *
+      * CALLED FROM................: . SRLTVA (SRL-TVA-RECAP)        *
+      * INPUT PARAMETER............: . WK-TVA-RPARM     (WKTABTVA)   *
+      *         .                                                    *
+      *  LAST MODIFICATION DATE.....: 08/08/26 BY DL                 *
+      *  LAST MODIFICATION SUBJECT..: WK-RECA-STAT NOW CHECKED AFTER *
+      *                                  OPEN AND WRITE AND REPORTED *
+      *                                  TO THE CALLER VIA WK-TVA-RRC*
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ACLTVR100.
+       AUTHOR.                     SERVICE INFORMATIQUE.
+       DATE-WRITTEN.               08/08/26.
+      *
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTVARECA        ASSIGN TO PRINTER-QTVARECA
+                   FILE STATUS     WK-RECA-STAT.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTVARECA                RECORDING MODE F.
+       01  QTVARECA-LIGNE          PIC X(132).
+      *
+       WORKING-STORAGE             SECTION.
+       01  WK-RECA-STAT             PIC X(02) VALUE SPACE.
+       01  WK-RECA-OUVERT           PIC X(01) VALUE "N".
+           88  RECA-EST-OUVERT      VALUE "O".
+       01  WK-RECA-LIGNE.
+           05  FILLER               PIC X(01)  VALUE SPACE.
+           05  RECA-RAC             PIC X(18).
+           05  FILLER               PIC X(02)  VALUE SPACE.
+           05  RECA-SEQ             PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(02)  VALUE SPACE.
+           05  RECA-LIB             PIC X(30).
+           05  FILLER               PIC X(02)  VALUE SPACE.
+           05  RECA-TVAT            PIC ZZ9.9999.
+           05  FILLER               PIC X(02)  VALUE SPACE.
+           05  RECA-TVVT            PIC ZZ9.9999.
+           05  FILLER               PIC X(02)  VALUE SPACE.
+           05  RECA-ACTIF           PIC X(01).
+           05  FILLER               PIC X(02)  VALUE SPACE.
+           05  RECA-CORRES          PIC X(18).
+M16?V      05  FILLER               PIC X(02)  VALUE SPACE.
+M16?V      05  RECA-NBSITE          PIC 9(01).
+M16?V      05  FILLER               PIC X(02)  VALUE SPACE.
+M16?V      05  RECA-XTYPE-NB        PIC 9(01).
+M16?V      05  FILLER               PIC X(02)  VALUE SPACE.
+M16?V      05  RECA-XTYPE1-LIB      PIC X(10).
+M16?V      05  FILLER               PIC X(02)  VALUE SPACE.
+M16?V      05  RECA-XTYPE1-TAUX     PIC ZZ9.9999.
+      *
+       LINKAGE                     SECTION.
+       COPY WKTABTVA.
+      *
+       PROCEDURE                   DIVISION  USING  WK-TVA-RPARM.
+       ACLTVR100-DEBUT.
+M16?V      MOVE  "0"               TO  WK-TVA-RRC.
+           IF NOT RECA-EST-OUVERT
+                OPEN OUTPUT        QTVARECA
+M16?V           IF WK-RECA-STAT NOT = "00"
+M16?V                MOVE "9"      TO  WK-TVA-RRC
+M16?V                GOBACK
+M16?V           END-IF
+                MOVE "O"           TO  WK-RECA-OUVERT.
+           MOVE  SPACE             TO  WK-RECA-LIGNE.
+           MOVE  WK-TVA-RCLE-RAC   TO  RECA-RAC.
+           MOVE  WK-TVA-RCLE-SEQ   TO  RECA-SEQ.
+           MOVE  WK-TVA-RLIB       TO  RECA-LIB.
+           MOVE  WK-TVA-RTVAT      TO  RECA-TVAT.
+           MOVE  WK-TVA-RTVVT      TO  RECA-TVVT.
+           MOVE  WK-TVA-RACTIF     TO  RECA-ACTIF.
+           MOVE  WK-TVA-RCORRES    TO  RECA-CORRES.
+M16?V      MOVE  WK-TVA-RNBSITE      TO  RECA-NBSITE.
+M16?V      MOVE  WK-TVA-RXTYPE-NB    TO  RECA-XTYPE-NB.
+M16?V      MOVE  WK-TVA-RXTYPE1-LIB  TO  RECA-XTYPE1-LIB.
+M16?V      MOVE  WK-TVA-RXTYPE1-TAUX TO  RECA-XTYPE1-TAUX.
+           WRITE QTVARECA-LIGNE    FROM  WK-RECA-LIGNE.
+M16?V      IF WK-RECA-STAT NOT = "00"
+M16?V           MOVE "9"           TO  WK-TVA-RRC.
+           GOBACK.
+      *
