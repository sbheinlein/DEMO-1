@@ -0,0 +1,75 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . ACLMSL100                     *
+      * TYPE OF PROGRAM............: . CALLED SUB-PROGRAM            *
+      * FUNCTION...................: . APPEND ONE ENTRY TO THE       *
+      *         .                        PERSISTENT BATCH MESSAGE    *
+      *         .                        LOG (FMSGLOG)               *
+      *         .                                                    *
+      * CALLED FROM................: . SRMSGBATCH (AFF-MESSAGE)      *
+      * INPUT PARAMETER............: . WK-MESSAGE-LPARM (WKMESSAGE)  *
+      *         .                                                    *
+      *  LAST MODIFICATION DATE.....: 08/08/26 BY DL                 *
+      *  LAST MODIFICATION SUBJECT..: WK-LOG-STAT NOW CHECKED AFTER  *
+      *                                  THE OPEN AND THE WRITE AND  *
+      *                                  REPORTED TO THE CALLER VIA  *
+      *                                  WK-MESSAGE-LRC              *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ACLMSL100.
+       AUTHOR.                     SERVICE INFORMATIQUE.
+       DATE-WRITTEN.               08/08/26.
+      *
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  FMSGLOG         ASSIGN TO DATABASE-FMSGLOG
+                   FILE STATUS     WK-LOG-STAT.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  FMSGLOG.
+       01  FMSGLOG-REC.
+           05  LOG-DATE                 PIC 9(08).
+           05  LOG-TIME                 PIC 9(06).
+           05  LOG-JOB                  PIC X(10).
+           05  LOG-NO                   PIC X(07).
+           05  LOG-LIB                  PIC X(121).
+      *
+       WORKING-STORAGE             SECTION.
+       01  WK-LOG-STAT              PIC X(02) VALUE SPACE.
+       01  WK-LOG-OUVERT            PIC X(01) VALUE "N".
+           88  LOG-EST-OUVERT       VALUE "O".
+       01  WK-LOG-SYSDATE           PIC 9(06).
+M15?V  01  WK-LOG-SYSTIME           PIC 9(08).
+      *
+       LINKAGE                     SECTION.
+       COPY WKMESSAGE.
+      *
+       PROCEDURE                   DIVISION  USING  WK-MESSAGE-LPARM.
+       ACLMSL100-DEBUT.
+M17?V      MOVE  "0"               TO  WK-MESSAGE-LRC.
+           IF NOT LOG-EST-OUVERT
+                OPEN EXTEND         FMSGLOG
+                IF WK-LOG-STAT NOT = "00"
+                     OPEN OUTPUT    FMSGLOG
+                END-IF
+M17?V           IF WK-LOG-STAT NOT = "00"
+M17?V                MOVE "9"      TO  WK-MESSAGE-LRC
+M17?V                GOBACK
+M17?V           END-IF
+                MOVE "O"            TO  WK-LOG-OUVERT.
+           ACCEPT WK-LOG-SYSDATE    FROM DATE.
+           ACCEPT WK-LOG-SYSTIME    FROM TIME.
+           MOVE 20000000            TO  LOG-DATE.
+           ADD  WK-LOG-SYSDATE      TO  LOG-DATE.
+M15?V      MOVE WK-LOG-SYSTIME (1:6) TO  LOG-TIME.
+           MOVE WK-MESSAGE-LJOB     TO  LOG-JOB.
+           MOVE WK-MESSAGE-LNO      TO  LOG-NO.
+           MOVE WK-MESSAGE-LLIB     TO  LOG-LIB.
+           WRITE FMSGLOG-REC.
+M17?V      IF WK-LOG-STAT NOT = "00"
+M17?V           MOVE "9"            TO  WK-MESSAGE-LRC.
+           GOBACK.
+      *
