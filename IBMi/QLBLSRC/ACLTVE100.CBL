@@ -0,0 +1,67 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . ACLTVE100                     *
+      * TYPE OF PROGRAM............: . CALLED SUB-PROGRAM            *
+      * FUNCTION...................: . SPOOL ONE LINE OF THE T.V.A.  *
+      *         .                        GENERATED-LABEL EXCEPTION   *
+      *         .                        REPORT ("CODE TVA nn")      *
+      *         .                                                    *
+      * CALLED FROM................: . SRLTVA (SRL-LECT-TVA)         *
+      * INPUT PARAMETER............: . WK-TVA-EPARM     (WKTABTVA)   *
+      *         .                                                    *
+      *  LAST MODIFICATION DATE.....: 08/08/26 BY DL                 *
+      *  LAST MODIFICATION SUBJECT..: WK-EXCP-STAT NOW CHECKED AFTER *
+      *                                  OPEN AND WRITE AND REPORTED *
+      *                                  TO THE CALLER VIA WK-TVA-ERC*
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ACLTVE100.
+       AUTHOR.                     SERVICE INFORMATIQUE.
+       DATE-WRITTEN.               08/08/26.
+      *
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTVAEXCP        ASSIGN TO PRINTER-QTVAEXCP
+                   FILE STATUS     WK-EXCP-STAT.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTVAEXCP                RECORDING MODE F.
+       01  QTVAEXCP-LIGNE          PIC X(132).
+      *
+       WORKING-STORAGE             SECTION.
+       01  WK-EXCP-STAT             PIC X(02) VALUE SPACE.
+       01  WK-EXCP-OUVERT           PIC X(01) VALUE "N".
+           88  EXCP-EST-OUVERT      VALUE "O".
+       01  WK-EXCP-LIGNE.
+           05  FILLER               PIC X(01)  VALUE SPACE.
+           05  EXCP-RAC             PIC X(18).
+           05  FILLER               PIC X(02)  VALUE SPACE.
+           05  EXCP-SEQ             PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(02)  VALUE SPACE.
+           05  EXCP-LIB             PIC X(30).
+      *
+       LINKAGE                     SECTION.
+       COPY WKTABTVA.
+      *
+       PROCEDURE                   DIVISION  USING  WK-TVA-EPARM.
+       ACLTVE100-DEBUT.
+M16?V      MOVE  "0"               TO  WK-TVA-ERC.
+           IF NOT EXCP-EST-OUVERT
+                OPEN OUTPUT        QTVAEXCP
+M16?V           IF WK-EXCP-STAT NOT = "00"
+M16?V                MOVE "9"      TO  WK-TVA-ERC
+M16?V                GOBACK
+M16?V           END-IF
+                MOVE "O"           TO  WK-EXCP-OUVERT.
+           MOVE  SPACE             TO  WK-EXCP-LIGNE.
+           MOVE  WK-TVA-ERAC       TO  EXCP-RAC.
+           MOVE  WK-TVA-ESEQ       TO  EXCP-SEQ.
+           MOVE  WK-TVA-ELIB       TO  EXCP-LIB.
+           WRITE QTVAEXCP-LIGNE    FROM  WK-EXCP-LIGNE.
+M16?V      IF WK-EXCP-STAT NOT = "00"
+M16?V           MOVE "9"           TO  WK-TVA-ERC.
+           GOBACK.
+      *
