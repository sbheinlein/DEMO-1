@@ -13,20 +13,70 @@
       *         . WK-MESSAGE-REP   = BLANK OR "*INQ"                 *
       * OUTPUT PARAMETERS..........: .                               *
       *         . WK-MESSAGE-REP   ...... THE REPLY                  *
+      *                                                                *
+      *  LAST MODIFICATION DATE.....: 08/08/26 BY DL                 *
+      *  LAST MODIFICATION SUBJECT..: A FAILED ACLMSL100 LOG WRITE   *
+      *                                  IS NOW REPORTED (WK-        *
+      *                                  MESSAGE-LRC) ; THE ABANDON  *
+      *                                  REPLY NO LONGER RE-ENTERS   *
+      *                                  AFF-MESSAGE WITH THE SAME   *
+      *                                  MESSAGE NUMBER/REPLY STILL  *
+      *                                  IN PLACE, WHICH WAS CAUSING *
+      *                                  A DUPLICATE DISPLAY/LOG     *
+      *                                  OF THE JUST-ANSWERED        *
+      *                                  MESSAGE BEFORE STOP RUN     *
       ****************************************************************
       *
        AFF-MESSAGE.
+M16?V      IF       WK-MESSAGE-REP (1:4)  =       "*INQ"
+M16?V               SET      WK-MSGINQ-DEMANDE TO TRUE
+M16?V      ELSE
+M16?V               MOVE     SPACE         TO      WK-MESSAGE-INQSAV.
            CALL     "ACLMG100"            USING   WK-MESSAGE.
+M08?V      MOVE     WK-MESSAGE-NO         TO      WK-MESSAGE-LNO.
+M08?V      MOVE     WK-MESSAGE-LIB        TO      WK-MESSAGE-LLIB.
+M08?V      MOVE     WK-MESSAGE-LOG-JOB    TO      WK-MESSAGE-LJOB.
+M08?V      CALL     "ACLMSL100"           USING   WK-MESSAGE-LPARM.
+M17?V      IF       WK-MESSAGE-LRC-ERR
+M17?V               DISPLAY  "ERREUR JOURNAL MESSAGES BATCH NO :"
+M17?V                        WK-MESSAGE-LNO.
+M16?V      IF       WK-MSGINQ-DEMANDE
+                    PERFORM  AFF-MESSAGE-REPLY  THRU
+                             AFF-MESSAGE-REPLY-EXIT.
            MOVE     SPACE                 TO      WK-MESSAGE-NO.
            MOVE     SPACE                 TO      WK-MESSAGE-LIB.
        AFF-MESSAGE-EXIT.
            EXIT.
+      *
+      * AUCUNE REPONSE (*INQ TOUJOURS EN PLACE OU BLANC) APRES LE
+      * DELAI D'ATTENTE BATCH : ON APPLIQUE WK-MESSAGE-DEFACT.
+      *
+       AFF-MESSAGE-REPLY.
+           IF       WK-MESSAGE-REP (1:1)  =       SPACE
+             OR     WK-MESSAGE-REP (1:4)  =       "*INQ"
+                    MOVE  WK-MESSAGE-DEFACT  TO   WK-MESSAGE-REP-COD.
+           IF       WK-MSGREP-RETRY
+                    CALL "ACLMG100"      USING   WK-MESSAGE
+                    GO TO AFF-MESSAGE-REPLY.
+           IF       WK-MSGREP-ABANDON
+M17?V               MOVE  SPACE       TO      WK-MESSAGE-NO
+M17?V               MOVE  SPACE       TO      WK-MESSAGE-REP
+M15?V               MOVE "F"          TO      WK-MESSAGE-SEV
+M15?V               PERFORM  TILT     THRU    TILT-EXIT
+M15?V               GO TO AFF-MESSAGE-REPLY-EXIT.
+       AFF-MESSAGE-REPLY-EXIT.
+           EXIT.
       *
        TILT.
            IF WK-MESSAGE-NO = SPACE
               MOVE "XXX0101"           TO  WK-MESSAGE-NO
               MOVE SPACE               TO  WK-MESSAGE-REP.
            PERFORM AFF-MESSAGE         THRU  AFF-MESSAGE-EXIT.
+           IF       WK-MSGSEV-AVERT
+                    ADD  1             TO  WK-MESSAGE-NBSKIP
+                    GO TO TILT-EXIT.
            SET     SW0    TO  ON.
            STOP   RUN.
+       TILT-EXIT.
+           EXIT.
       *
