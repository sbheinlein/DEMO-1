@@ -0,0 +1,165 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . WKTABTVA                      *
+      * COPY TYPE..................: . DEFINITION GENERAL FIELD      *
+      * FUNCTION...................: . WORK FIELDS FOR THE TAX RATE  *
+      *         .                        TABLE LOADED BY SRLTVA      *
+      * OTHER COPIES REQUIRED......: .                               *
+      *         .                                                    *
+      * COPY LOCATION..............: . WORKING-STORAGE               *
+      *         .                                                    *
+      * UTILISATION................: .                               *
+      *         .  MOVE THE RAC18 TO WK-TVA-RAC AND ZERO TO THE      *
+      *         .    SEQENR PORTION OF WK-TVA-CLE, THEN              *
+      *         .    PERFORM SRL-TVA THRU SRL-TVA-END.               *
+      *         .  TO RESTART A LOAD AFTER AN ABEND, MOVE THE LAST   *
+      *         .    SEQENR SUCCESSFULLY PROCESSED (SAVED FROM A     *
+      *         .    PRIOR RUN'S WK-TVA-REPRISE) BEFORE CALLING;     *
+      *         .    LEAVE IT AT ZERO FOR A NORMAL FULL LOAD. SRL-   *
+      *         .    TVA REWINDS WK-TVA-REPRISE TO ZERO ITSELF ONCE  *
+      *         .    A LOAD COMPLETES, SO IT NEVER LEAKS INTO A      *
+      *         .    LATER CALL FOR A DIFFERENT RAC18.               *
+      *         .  WK-TVA-DERRAC REMEMBERS THE LAST RAC18 LOADED IN  *
+      *         .    THIS JOB STEP ; A REPEAT CALL FOR THE SAME      *
+      *         .    RAC18 (WITH WK-TVA-REPRISE STILL ZERO) SKIPS    *
+      *         .    THE RELOAD AND REUSES WK-TVA-TABLE AS IS. ANY   *
+      *         .    OTHER CALL (NEW RAC18, OR A RESTART) CLEARS     *
+      *         .    WK-TVA-TABLE BEFORE RELOADING - ON A RESTART,   *
+      *         .    ONLY SLOTS AFTER WK-TVA-REPRISE ARE REFILLED,   *
+      *         .    SO SRL-TVA-RECAP/-EXTRACT/-MSGSUM ONLY COVER    *
+      *         .    THE RESUMED PORTION OF THE TABLE. WK-TVA-DERRAC *
+      *         .    IS ONLY UPDATED WHEN THE COMPLETED LOAD WAS A   *
+      *         .    FULL LOAD (WK-TVA-REPRISE WAS ZERO ON ENTRY) ;  *
+      *         .    A LATER FULL-LOAD CALL FOR THE SAME RAC18 AFTER *
+      *         .    A RESTART RELOADS THE TABLE PROPERLY INSTEAD OF *
+      *         .    REUSING THE STILL-PARTIAL ONE.                  *
+      *         .  MOVE THE BATCH RUN DATE TO WK-TVA-DATJOUR BEFORE  *
+      *         .    CALLING TO HAVE SRL-TVA EXCLUDE (ACTIF = "N")   *
+      *         .    ANY ROW WHOSE TVAE OR TVVE IS LATER THAN THAT   *
+      *         .    DATE ; LEAVE IT AT ZERO TO SKIP THIS CHECK.     *
+      *         .                                                    *
+      *  LAST MODIFICATION DATE.....: 08/08/26 BY DL                 *
+      *  LAST MODIFICATION SUBJECT..: WK-TVA-TABLE NOW HAS AN        *
+      *                                  EXPLICIT VALUE SPACE SO THE *
+      *                                  "TABLE VIDE" TEST IN SRLTVA *
+      *                                  STARTS FROM A KNOWN STATE   *
+      *                                                              *
+      ****************************************************************
+       01  WK-TVA-CLE.
+           10      WK-TVA-RAC           PIC X(18).
+           10      WK-TVA-CLE-SEQ       PIC 9(09).
+       01  WK-TVA-DERRAC                PIC X(18) VALUE SPACE.
+       01  WK-TVA-REPRISE               PIC 9(09) VALUE ZERO.
+M16?V  01  WK-TVA-REPRISE-SAV           PIC 9(09) VALUE ZERO.
+       01  WK-TVA-DATJOUR               PIC 9(08) VALUE ZERO.
+       01  WK-TVA-NBPST                 PIC 9(03) VALUE 999.
+       01  WK-TVA-SEUIL                 PIC 9(03) VALUE 010.
+       01  WK-TVA-NBLU                  PIC 9(03) VALUE ZERO.
+       01  WK-TVA-DATE                  PIC 9(08).
+       01  WK-TVA-NMSG                  PIC X(07).
+       01  WK-TVA-VMSG                  PIC X(121).
+      ****************************************************************
+      * FONCTION...................: . TABLE DES TAUX DE T.V.A.      *
+      ****************************************************************
+M17?V  01  WK-TVA-TABLE                 VALUE SPACE.
+           05  WK-TVA-PST OCCURS 999 TIMES INDEXED BY IN-TVA.
+               10  WK-TVA-LIB           PIC X(30).
+               10  WK-TVA-TVAT          PIC S9(3)V9(4).
+               10  WK-TVA-TVATL         PIC X(10).
+               10  WK-TVA-TVAE          PIC 9(08).
+               10  WK-TVA-TVAM          PIC S9(3)V9(4).
+               10  WK-TVA-TVAML         PIC X(10).
+               10  WK-TVA-TVVT          PIC S9(3)V9(4).
+               10  WK-TVA-TVVTL         PIC X(10).
+               10  WK-TVA-TVVE          PIC 9(08).
+               10  WK-TVA-TVVM          PIC S9(3)V9(4).
+               10  WK-TVA-TVVML         PIC X(10).
+               10  WK-TVA-ACTIF         PIC X(01).
+                   88  TVA-EST-ACTIF    VALUE "O".
+               10  WK-TVA-REGIE         PIC X(05).
+               10  WK-TVA-CORRES        PIC X(18).
+               10  WK-TVA-TP            PIC X(01).
+M06?V          10  WK-TVA-CORRES-NBSITE PIC 9(01) VALUE ZERO.
+M06?V          10  WK-TVA-CORRES-TAB    PIC X(18) OCCURS 5 TIMES
+M06?V                                       INDEXED BY IN-SITE.
+M13?V          10  WK-TVA-XTYPE-NB      PIC 9(01) VALUE ZERO.
+M13?V          10  WK-TVA-XTYPE  OCCURS 3 TIMES INDEXED BY IN-XTYPE.
+M13?V              15  WK-TVA-XTYPE-LIB     PIC X(10).
+M13?V              15  WK-TVA-XTYPE-TAUX    PIC S9(3)V9(4).
+M13?V              15  WK-TVA-XTYPE-TAUXL   PIC X(10).
+M13?V              15  WK-TVA-XTYPE-EFFET   PIC 9(08).
+M13?V              15  WK-TVA-XTYPE-MNT     PIC S9(3)V9(4).
+M13?V              15  WK-TVA-XTYPE-MNTL    PIC X(10).
+      ****************************************************************
+      * FONCTION...................: . PARAMETRES DE L'HISTORIQUE    *
+      *         .                       DES TAUX (CALL "ACLTVH100")  *
+      ****************************************************************
+       01  WK-TVA-HPARM.
+           10      WK-TVA-HCLE.
+               15  WK-TVA-HRAC          PIC X(18).
+               15  WK-TVA-HSEQ          PIC 9(09).
+           10      WK-TVA-HTVAT         PIC S9(3)V9(4).
+           10      WK-TVA-HTVATL        PIC X(10).
+           10      WK-TVA-HTVVT         PIC S9(3)V9(4).
+           10      WK-TVA-HTVVTL        PIC X(10).
+           10      WK-TVA-HMAJDATE      PIC 9(08).
+           10      WK-TVA-HRC           PIC X(01).
+               88  WK-TVA-HRC-OK        VALUE "0".
+               88  WK-TVA-HRC-ERR       VALUE "9".
+      ****************************************************************
+      * FONCTION...................: . PARAMETRES DU RAPPROCHEMENT   *
+      *         .                       DE LA TABLE T.V.A.           *
+      *         .                       (CALL "ACLTVR100")           *
+      ****************************************************************
+       01  WK-TVA-RPARM.
+           10      WK-TVA-RCLE.
+               15  WK-TVA-RCLE-RAC      PIC X(18).
+               15  WK-TVA-RCLE-SEQ      PIC 9(09).
+           10      WK-TVA-RLIB          PIC X(30).
+           10      WK-TVA-RTVAT         PIC S9(3)V9(4).
+           10      WK-TVA-RTVATL        PIC X(10).
+           10      WK-TVA-RTVVT         PIC S9(3)V9(4).
+           10      WK-TVA-RTVVTL        PIC X(10).
+           10      WK-TVA-RACTIF        PIC X(01).
+           10      WK-TVA-RCORRES       PIC X(18).
+M16?V      10      WK-TVA-RNBSITE       PIC 9(01).
+M16?V      10      WK-TVA-RXTYPE-NB     PIC 9(01).
+M16?V      10      WK-TVA-RXTYPE1-LIB   PIC X(10).
+M16?V      10      WK-TVA-RXTYPE1-TAUX  PIC S9(3)V9(4).
+M16?V      10      WK-TVA-RRC           PIC X(01).
+M16?V          88  WK-TVA-RRC-OK        VALUE "0".
+M16?V          88  WK-TVA-RRC-ERR       VALUE "9".
+      ****************************************************************
+      * FONCTION...................: . PARAMETRES DE L'ETAT DES      *
+      *         .                       LIBELLES GENERES "CODE TVA"  *
+      *         .                       (CALL "ACLTVE100")           *
+      ****************************************************************
+       01  WK-TVA-EPARM.
+           10      WK-TVA-ECLE.
+               15  WK-TVA-ERAC          PIC X(18).
+               15  WK-TVA-ESEQ          PIC 9(09).
+           10      WK-TVA-ELIB          PIC X(30).
+M16?V      10      WK-TVA-ERC           PIC X(01).
+M16?V          88  WK-TVA-ERC-OK        VALUE "0".
+M16?V          88  WK-TVA-ERC-ERR       VALUE "9".
+      ****************************************************************
+      * FONCTION...................: . PARAMETRES DE L'EXTRACTION DES *
+      *         .                       TAUX ACTIFS POUR LE DEPOT     *
+      *         .                       FISCAL (CALL "ACLTVX100")     *
+      ****************************************************************
+       01  WK-TVA-XPARM.
+           10      WK-TVA-XCLE.
+               15  WK-TVA-XRAC          PIC X(18).
+               15  WK-TVA-XSEQ          PIC 9(09).
+           10      WK-TVA-XLIB          PIC X(30).
+           10      WK-TVA-XTVAT         PIC S9(3)V9(4).
+           10      WK-TVA-XTVATL        PIC X(10).
+           10      WK-TVA-XTVAE         PIC 9(08).
+           10      WK-TVA-XTVVT         PIC S9(3)V9(4).
+           10      WK-TVA-XTVVTL        PIC X(10).
+           10      WK-TVA-XTVVE         PIC 9(08).
+           10      WK-TVA-XACTIF        PIC X(01).
+M16?V      10      WK-TVA-XRC           PIC X(01).
+M16?V          88  WK-TVA-XRC-OK        VALUE "0".
+M16?V          88  WK-TVA-XRC-ERR       VALUE "9".
+      *
