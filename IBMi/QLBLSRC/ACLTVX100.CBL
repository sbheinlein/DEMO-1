@@ -0,0 +1,77 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . ACLTVX100                     *
+      * TYPE OF PROGRAM............: . CALLED SUB-PROGRAM            *
+      * FUNCTION...................: . WRITE ONE ACTIVE T.V.A. RATE  *
+      *         .                        TO THE TAX-AUTHORITY FILING *
+      *         .                        EXTRACT (FTVAEXT)           *
+      *         .                                                    *
+      * CALLED FROM................: . SRLTVA (SRL-TVA-EXTRACT)      *
+      * INPUT PARAMETER............: . WK-TVA-XPARM     (WKTABTVA)   *
+      *         .                                                    *
+      *  LAST MODIFICATION DATE.....: 08/08/26 BY DL                 *
+      *  LAST MODIFICATION SUBJECT..: WK-XTRC-STAT NOW CHECKED AFTER *
+      *                                  OPEN AND WRITE AND REPORTED *
+      *                                  TO THE CALLER VIA WK-TVA-XRC*
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ACLTVX100.
+       AUTHOR.                     SERVICE INFORMATIQUE.
+       DATE-WRITTEN.               08/08/26.
+      *
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  FTVAEXT         ASSIGN TO DATABASE-FTVAEXT
+                   FILE STATUS     WK-XTRC-STAT.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  FTVAEXT.
+       01  FTVAEXT-REC.
+           05  XTRC-CLE.
+               10  XTRC-RAC             PIC X(18).
+               10  XTRC-SEQ             PIC 9(09).
+           05  XTRC-LIB                 PIC X(30).
+           05  XTRC-TVAT                PIC S9(3)V9(4).
+           05  XTRC-TVATL               PIC X(10).
+           05  XTRC-TVAE                PIC 9(08).
+           05  XTRC-TVVT                PIC S9(3)V9(4).
+           05  XTRC-TVVTL               PIC X(10).
+           05  XTRC-TVVE                PIC 9(08).
+           05  XTRC-ACTIF               PIC X(01).
+      *
+       WORKING-STORAGE             SECTION.
+       01  WK-XTRC-STAT             PIC X(02) VALUE SPACE.
+       01  WK-XTRC-OUVERT           PIC X(01) VALUE "N".
+           88  XTRC-EST-OUVERT      VALUE "O".
+      *
+       LINKAGE                     SECTION.
+       COPY WKTABTVA.
+      *
+       PROCEDURE                   DIVISION  USING  WK-TVA-XPARM.
+       ACLTVX100-DEBUT.
+M16?V      MOVE  "0"               TO  WK-TVA-XRC.
+           IF NOT XTRC-EST-OUVERT
+                OPEN OUTPUT        FTVAEXT
+M16?V           IF WK-XTRC-STAT NOT = "00"
+M16?V                MOVE "9"      TO  WK-TVA-XRC
+M16?V                GOBACK
+M16?V           END-IF
+                MOVE "O"           TO  WK-XTRC-OUVERT.
+           MOVE  WK-TVA-XRAC       TO  XTRC-RAC.
+           MOVE  WK-TVA-XSEQ       TO  XTRC-SEQ.
+           MOVE  WK-TVA-XLIB       TO  XTRC-LIB.
+           MOVE  WK-TVA-XTVAT      TO  XTRC-TVAT.
+           MOVE  WK-TVA-XTVATL     TO  XTRC-TVATL.
+           MOVE  WK-TVA-XTVAE      TO  XTRC-TVAE.
+           MOVE  WK-TVA-XTVVT      TO  XTRC-TVVT.
+           MOVE  WK-TVA-XTVVTL     TO  XTRC-TVVTL.
+           MOVE  WK-TVA-XTVVE      TO  XTRC-TVVE.
+           MOVE  WK-TVA-XACTIF     TO  XTRC-ACTIF.
+           WRITE FTVAEXT-REC.
+M16?V      IF WK-XTRC-STAT NOT = "00"
+M16?V           MOVE "9"           TO  WK-TVA-XRC.
+           GOBACK.
+      *
