@@ -0,0 +1,126 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . ACLTVH100                     *
+      * TYPE OF PROGRAM............: . CALLED SUB-PROGRAM            *
+      * FUNCTION...................: . RECORD A T.V.A. RATE CHANGE   *
+      *         .                        TO THE RATE HISTORY FILE    *
+      *         .                        WHEN FINFODI SHOWS A NEW    *
+      *         .                        VALUE FOR A RAC18/SEQENR    *
+      *         .                                                    *
+      * CALLED FROM................: . SRLTVA (SRL-LECT-TVA)         *
+      * INPUT/OUTPUT PARAMETER.....: . WK-TVA-HPARM     (WKTABTVA)   *
+      *         .                                                    *
+      *  LAST MODIFICATION DATE.....: 08/08/26 BY DL                 *
+      *  LAST MODIFICATION SUBJECT..: WK-COUR-STAT/WK-HIST-STAT NOW  *
+      *                                  CHECKED AFTER THE OPEN AND  *
+      *                                  REPORTED TO THE CALLER VIA  *
+      *                                  WK-TVA-HRC                  *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ACLTVH100.
+       AUTHOR.                     SERVICE INFORMATIQUE.
+       DATE-WRITTEN.               08/08/26.
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            IBM-ISERIES.
+       OBJECT-COMPUTER.            IBM-ISERIES.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  FTVACOUR        ASSIGN TO DATABASE-FTVACOUR
+                   ORGANIZATION    INDEXED
+                   ACCESS          DYNAMIC
+                   RECORD  KEY     COUR-CLE
+                   FILE STATUS     WK-COUR-STAT.
+           SELECT  FTVAHIST        ASSIGN TO DATABASE-FTVAHIST
+                   ORGANIZATION    INDEXED
+                   ACCESS          DYNAMIC
+                   RECORD  KEY     HIST-CLE
+                   FILE STATUS     WK-HIST-STAT.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  FTVACOUR.
+       01  FTVACOUR-REC.
+           05  COUR-CLE.
+               10  COUR-RAC         PIC X(18).
+               10  COUR-SEQ         PIC 9(09).
+           05  COUR-TVAT            PIC S9(3)V9(4).
+           05  COUR-TVATL           PIC X(10).
+           05  COUR-TVVT            PIC S9(3)V9(4).
+           05  COUR-TVVTL           PIC X(10).
+           05  COUR-MAJDATE         PIC 9(08).
+       FD  FTVAHIST.
+       01  FTVAHIST-REC.
+           05  HIST-CLE.
+               10  HIST-RAC         PIC X(18).
+               10  HIST-SEQ         PIC 9(09).
+               10  HIST-CHGDATE     PIC 9(08).
+           05  HIST-TVAT            PIC S9(3)V9(4).
+           05  HIST-TVATL           PIC X(10).
+           05  HIST-TVVT            PIC S9(3)V9(4).
+           05  HIST-TVVTL           PIC X(10).
+           05  HIST-MAJDATE         PIC 9(08).
+      *
+       WORKING-STORAGE             SECTION.
+       01  WK-COUR-STAT             PIC X(02) VALUE SPACE.
+           88  WK-COUR-OK           VALUE "00".
+           88  WK-COUR-NOTFOUND     VALUE "23".
+       01  WK-HIST-STAT             PIC X(02) VALUE SPACE.
+           88  WK-HIST-OK           VALUE "00".
+M15?V  01  WK-COUR-OUVERT           PIC X(01) VALUE "N".
+M15?V      88  COUR-EST-OUVERT      VALUE "O".
+      *
+       LINKAGE                     SECTION.
+       COPY WKTABTVA.
+      *
+       PROCEDURE                   DIVISION  USING  WK-TVA-HPARM.
+       ACLTVH100-DEBUT.
+           MOVE  "0"                TO  WK-TVA-HRC.
+M15?V      IF NOT COUR-EST-OUVERT
+M15?V           OPEN  I-O           FTVACOUR   FTVAHIST
+M17?V           IF WK-COUR-STAT NOT = "00" OR WK-HIST-STAT NOT = "00"
+M17?V                MOVE "9"       TO  WK-TVA-HRC
+M17?V                GOBACK
+M17?V           END-IF
+M15?V           MOVE  "O"           TO  WK-COUR-OUVERT.
+           MOVE  WK-TVA-HCLE        TO  COUR-CLE.
+           READ  FTVACOUR           INVALID KEY
+                 PERFORM ACLTVH100-PREMIERE THRU ACLTVH100-PREMIERE-EXIT
+                 GO TO ACLTVH100-FIN.
+           IF    COUR-TVAT = WK-TVA-HTVAT
+           AND   COUR-TVVT = WK-TVA-HTVVT
+                 GO TO ACLTVH100-FIN.
+           MOVE  COUR-RAC           TO  HIST-RAC.
+           MOVE  COUR-SEQ           TO  HIST-SEQ.
+           MOVE  COUR-MAJDATE       TO  HIST-CHGDATE.
+           MOVE  COUR-TVAT          TO  HIST-TVAT.
+           MOVE  COUR-TVATL         TO  HIST-TVATL.
+           MOVE  COUR-TVVT          TO  HIST-TVVT.
+           MOVE  COUR-TVVTL         TO  HIST-TVVTL.
+           MOVE  COUR-MAJDATE       TO  HIST-MAJDATE.
+           WRITE FTVAHIST-REC       INVALID KEY
+                 MOVE "9"           TO  WK-TVA-HRC.
+           MOVE  WK-TVA-HTVAT       TO  COUR-TVAT.
+           MOVE  WK-TVA-HTVATL      TO  COUR-TVATL.
+           MOVE  WK-TVA-HTVVT       TO  COUR-TVVT.
+           MOVE  WK-TVA-HTVVTL      TO  COUR-TVVTL.
+           MOVE  WK-TVA-HMAJDATE    TO  COUR-MAJDATE.
+           REWRITE FTVACOUR-REC     INVALID KEY
+                 MOVE "9"           TO  WK-TVA-HRC.
+           GO TO ACLTVH100-FIN.
+       ACLTVH100-PREMIERE.
+           MOVE  WK-TVA-HCLE        TO  COUR-CLE.
+           MOVE  WK-TVA-HTVAT       TO  COUR-TVAT.
+           MOVE  WK-TVA-HTVATL      TO  COUR-TVATL.
+           MOVE  WK-TVA-HTVVT       TO  COUR-TVVT.
+           MOVE  WK-TVA-HTVVTL      TO  COUR-TVVTL.
+           MOVE  WK-TVA-HMAJDATE    TO  COUR-MAJDATE.
+           WRITE FTVACOUR-REC       INVALID KEY
+                 MOVE "9"           TO  WK-TVA-HRC.
+       ACLTVH100-PREMIERE-EXIT.
+           EXIT.
+       ACLTVH100-FIN.
+           GOBACK.
+      *
